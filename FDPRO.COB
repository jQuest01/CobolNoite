@@ -0,0 +1,14 @@
+       FD CADPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+                03 CODIGO          PIC 99999.
+                03 DENOM           PIC X(30).
+                03 UNID            PIC X(02).
+                03 DSCUNID         PIC X(12).
+                03 PRECOC          PIC 9(06)V99.
+                03 PRECOV          PIC 9(06)V99.
+                03 TIPOPRD         PIC 9(01).
+                03 DESCPRD         PIC X(15).
+                03 SITUACAO        PIC X(01).
+                03 DESCSITU        PIC X(10).
