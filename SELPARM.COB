@@ -0,0 +1,5 @@
+       SELECT CADPARM ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PARM-CHAVE
+                    FILE STATUS  IS ST-PARM.
