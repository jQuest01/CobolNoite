@@ -0,0 +1,12 @@
+       FD MOVESTQ
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "MOVESTQ.DAT".
+       01 REGMOV.
+                03 MOV-CHAVE.
+                   05 MOV-CODIGO      PIC 9(05).
+                   05 MOV-DATA        PIC 9(08).
+                   05 MOV-HORA        PIC 9(08).
+                03 MOV-TIPO           PIC X(01).
+                03 MOV-QTDE           PIC 9(07).
+                03 MOV-QTDE-ANT       PIC 9(07).
+                03 MOV-QTDE-NOVA      PIC 9(07).
