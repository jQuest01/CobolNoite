@@ -0,0 +1,7 @@
+       SELECT CADCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CLI-CODIGO
+                    FILE STATUS  IS ST-CLI
+                    ALTERNATE RECORD KEY IS CLI-NOME
+                                            WITH DUPLICATES.
