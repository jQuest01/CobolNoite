@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGR001.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * RELATORIO DO CATALOGO DE PRODUTOS  *
+      * AGRUPADO POR SITUACAO/TIPOPRD      *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELPRO.COB.
+           SELECT SORTPRO ASSIGN TO DISK.
+           SELECT RELPRO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDPRO.COB.
+       SD  SORTPRO.
+       01 REGSORTPRO.
+                03 SRT-CODIGO      PIC 99999.
+                03 SRT-DENOM       PIC X(30).
+                03 SRT-UNID        PIC X(02).
+                03 SRT-DSCUNID     PIC X(12).
+                03 SRT-PRECOC      PIC 9(06)V99.
+                03 SRT-PRECOV      PIC 9(06)V99.
+                03 SRT-TIPOPRD     PIC 9(01).
+                03 SRT-DESCPRD     PIC X(15).
+                03 SRT-SITUACAO    PIC X(01).
+       FD  RELPRO
+               LABEL RECORD IS STANDARD.
+       01 LINRELPRO           PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 W-SIT-ANT    PIC X(01) VALUE SPACES.
+       77 W-TIPO-ANT   PIC 9(01) VALUE ZEROS.
+       77 W-PRIMEIRO   PIC X(01) VALUE "S".
+       77 W-SUBTOT     PIC 9(05) VALUE ZEROS.
+       77 W-TOTSIT     PIC 9(06) VALUE ZEROS.
+       77 W-TOTGERAL   PIC 9(06) VALUE ZEROS.
+       01 W-LINDET.
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 WL-CODIGO       PIC ZZZZ9.
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 WL-DENOM        PIC X(30).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 WL-UNID         PIC X(02).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 WL-PRECOC       PIC ZZZ.ZZ9,99.
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 WL-PRECOV       PIC ZZZ.ZZ9,99.
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 WL-DESCPRD      PIC X(15).
+       01 W-LINHDR1           PIC X(80) VALUE
+           "*** CATALOGO DE PRODUTOS - CADPRO ***".
+       01 W-LINHDR2           PIC X(80).
+       01 W-LINSUB            PIC X(80).
+       01 W-LINTOTSIT         PIC X(80).
+       01 W-LINTOTGER         PIC X(80).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN OUTPUT RELPRO
+           WRITE LINRELPRO FROM W-LINHDR1
+           MOVE ZEROS TO W-TOTGERAL
+           SORT SORTPRO ON ASCENDING KEY SRT-SITUACAO SRT-TIPOPRD
+                                          SRT-CODIGO
+                USING CADPRO
+                OUTPUT PROCEDURE IS REL-IMPRIME THRU REL-IMPRIME-FIM
+           IF W-PRIMEIRO = "S"
+               MOVE "*** ARQUIVO CADPRO VAZIO OU INEXISTENTE ***"
+                                                     TO W-LINHDR2
+               WRITE LINRELPRO FROM W-LINHDR2
+           ELSE
+               PERFORM REL-QUEBRA-TIPO
+               PERFORM REL-QUEBRA-SITUACAO.
+           STRING "TOTAL GERAL DE PRODUTOS : " DELIMITED BY SIZE
+                  W-TOTGERAL DELIMITED BY SIZE
+                  INTO W-LINTOTGER
+           WRITE LINRELPRO FROM W-LINTOTGER
+           CLOSE RELPRO
+           GOBACK.
+      *
+      *****************************************
+      * PROCEDIMENTO DE SAIDA DO SORT          *
+      * FAZ A QUEBRA DE CONTROLE POR          *
+      * SITUACAO/TIPOPRD, EM UMA UNICA        *
+      * PASSAGEM PELO ARQUIVO ORDENADO        *
+      *****************************************
+       REL-IMPRIME.
+           RETURN SORTPRO AT END GO TO REL-IMPRIME-FIM.
+           IF W-PRIMEIRO = "S"
+               MOVE "N" TO W-PRIMEIRO
+               MOVE SRT-SITUACAO TO W-SIT-ANT
+               MOVE SRT-TIPOPRD  TO W-TIPO-ANT
+               STRING "SITUACAO: " DELIMITED BY SIZE
+                      SRT-SITUACAO DELIMITED BY SIZE
+                      INTO W-LINHDR2
+               WRITE LINRELPRO FROM W-LINHDR2
+           ELSE
+               IF SRT-SITUACAO NOT = W-SIT-ANT
+                   PERFORM REL-QUEBRA-TIPO
+                   PERFORM REL-QUEBRA-SITUACAO
+                   MOVE SRT-SITUACAO TO W-SIT-ANT
+                   MOVE SRT-TIPOPRD  TO W-TIPO-ANT
+                   STRING "SITUACAO: " DELIMITED BY SIZE
+                          SRT-SITUACAO DELIMITED BY SIZE
+                          INTO W-LINHDR2
+                   WRITE LINRELPRO FROM W-LINHDR2
+               ELSE
+                   IF SRT-TIPOPRD NOT = W-TIPO-ANT
+                       PERFORM REL-QUEBRA-TIPO
+                       MOVE SRT-TIPOPRD TO W-TIPO-ANT.
+           MOVE SRT-CODIGO    TO WL-CODIGO
+           MOVE SRT-DENOM     TO WL-DENOM
+           MOVE SRT-UNID      TO WL-UNID
+           MOVE SRT-PRECOC    TO WL-PRECOC
+           MOVE SRT-PRECOV    TO WL-PRECOV
+           MOVE SRT-DESCPRD   TO WL-DESCPRD
+           WRITE LINRELPRO FROM W-LINDET
+           ADD 1 TO W-SUBTOT
+           ADD 1 TO W-TOTSIT
+           ADD 1 TO W-TOTGERAL
+           GO TO REL-IMPRIME.
+       REL-IMPRIME-FIM.
+           EXIT.
+      *
+       REL-QUEBRA-TIPO.
+           STRING "    SUBTOTAL TIPO " DELIMITED BY SIZE
+                  W-TIPO-ANT DELIMITED BY SIZE
+                  " : " DELIMITED BY SIZE
+                  W-SUBTOT DELIMITED BY SIZE
+                  INTO W-LINSUB
+           WRITE LINRELPRO FROM W-LINSUB
+           MOVE ZEROS TO W-SUBTOT.
+      *
+       REL-QUEBRA-SITUACAO.
+           STRING "  TOTAL DA SITUACAO " DELIMITED BY SIZE
+                  W-SIT-ANT DELIMITED BY SIZE
+                  " : " DELIMITED BY SIZE
+                  W-TOTSIT DELIMITED BY SIZE
+                  INTO W-LINTOTSIT
+           WRITE LINRELPRO FROM W-LINTOTSIT
+           MOVE ZEROS TO W-TOTSIT.
