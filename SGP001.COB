@@ -18,6 +18,9 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS LOGRAD
                                             WITH DUPLICATES.
+       SELECT IMPCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-IMP.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -32,6 +35,11 @@
                 03 CIDADE          PIC X(12).
                 03 UF              PIC X(02).
                 03 DSCUF           PIC X(20).
+                03 SITUACAO        PIC X(01).
+                03 DESCSITU        PIC X(10).
+       FD  IMPCEP
+               LABEL RECORD IS STANDARD.
+       01 LINIMPCEP            PIC X(132).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -42,6 +50,10 @@
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-CEP-PREFIXO PIC 9(02) VALUE ZEROS.
+       77 W-UF-OK      PIC X(01) VALUE "N".
+       77 ST-IMP       PIC X(02) VALUE "00".
+       77 W-DATAHORA   PIC X(21) VALUE SPACES.
       *
       *---------------------------------------------------------
        SCREEN SECTION.
@@ -60,6 +72,8 @@
                       CLOSE CADCEP
                       GO TO INC-OP0
                    ELSE
+                      CALL "LOGERRO" USING "SGP001  "
+                           "INC-OP0             " ST-ERRO
                       MOVE "ERRO NA ABERTURA DO ARQUIVO CEP" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
@@ -69,6 +83,8 @@
                 MOVE ZEROS  TO CEP
 
                 MOVE SPACES TO LOGRAD BAIRRO CIDADE UF DSCUF
+                MOVE "A"    TO SITUACAO
+                MOVE "ATIVO" TO DESCSITU
                 DISPLAY TELACEP.
 
        INC-002.
@@ -92,6 +108,8 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ACE-001
                    ELSE
+                      CALL "LOGERRO" USING "SGP001  "
+                           "LER-CEP             " ST-ERRO
                       MOVE "ERRO NA LEITURA ARQUIVO PRODUTO" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
@@ -194,6 +212,59 @@
                       MOVE "** UF INVALIDO **" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-006.
+                COMPUTE W-CEP-PREFIXO = CEP / 1000000
+                MOVE "N" TO W-UF-OK
+                IF W-CEP-PREFIXO >= 01 AND W-CEP-PREFIXO <= 19
+                    IF UF = "SP" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO >= 20 AND W-CEP-PREFIXO <= 28
+                    IF UF = "RJ" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO = 29
+                    IF UF = "ES" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO >= 30 AND W-CEP-PREFIXO <= 39
+                    IF UF = "MG" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO >= 40 AND W-CEP-PREFIXO <= 48
+                    IF UF = "BA" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO = 49
+                    IF UF = "SE" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO >= 50 AND W-CEP-PREFIXO <= 56
+                    IF UF = "PE" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO = 57
+                    IF UF = "AL" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO = 58
+                    IF UF = "PB" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO = 59
+                    IF UF = "RN" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO >= 60 AND W-CEP-PREFIXO <= 63
+                    IF UF = "CE" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO = 64
+                    IF UF = "PI" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO = 65
+                    IF UF = "MA" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO >= 66 AND W-CEP-PREFIXO <= 68
+                    IF UF = "PA" OR UF = "AP" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO = 69
+                    IF UF = "AM" OR UF = "RR" OR UF = "AC"
+                        MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO >= 70 AND W-CEP-PREFIXO <= 73
+                    IF UF = "DF" OR UF = "GO" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO >= 74 AND W-CEP-PREFIXO <= 76
+                    IF UF = "GO" OR UF = "RO" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO = 77
+                    IF UF = "TO" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO = 78
+                    IF UF = "MT" OR UF = "RO" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO = 79
+                    IF UF = "MS" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO >= 80 AND W-CEP-PREFIXO <= 87
+                    IF UF = "PR" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO >= 88 AND W-CEP-PREFIXO <= 89
+                    IF UF = "SC" MOVE "S" TO W-UF-OK.
+                IF W-CEP-PREFIXO >= 90 AND W-CEP-PREFIXO <= 99
+                    IF UF = "RS" MOVE "S" TO W-UF-OK.
+                IF W-UF-OK NOT = "S"
+                    MOVE "** CEP NAO CORRESPONDE AO UF **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-006.
                 DISPLAY TELACEP.
                 IF W-SEL = 1
                     GO TO ALT-OPC.
@@ -218,10 +289,14 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
                 IF ST-ERRO = "22"
+                      CALL "LOGERRO" USING "SGP001  "
+                           "INC-WR1             " ST-ERRO
                       MOVE "***CEP JA EXISTE ***       " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001
                 ELSE
+                      CALL "LOGERRO" USING "SGP001  "
+                           "INC-WR1             " ST-ERRO
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CEP"
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -233,10 +308,11 @@
       *
        ACE-001.
                 DISPLAY (24, 12)
-                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+           "F1=NOVO  F2=ALTERAR  F3=EXCLUIR  F4=IMPRIMIR"
                 ACCEPT (24, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                               AND W-ACT NOT = 05
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (24, 12) MENS
@@ -245,6 +321,9 @@
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-003.
+                IF W-ACT = 05
+                   PERFORM IMP-001 THRU IMP-001-FIM
+                   GO TO ACE-001.
       *
        EXC-OPC.
                 DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
@@ -258,11 +337,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADCEP RECORD
+                MOVE "D"        TO SITUACAO
+                MOVE "DELETADO" TO DESCSITU
+                REWRITE REGCEP
                 IF ST-ERRO = "00"
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
+                CALL "LOGERRO" USING "SGP001  "
+                     "EXC-DL1             " ST-ERRO
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -287,9 +370,47 @@
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
+                CALL "LOGERRO" USING "SGP001  "
+                     "ALT-RW1             " ST-ERRO
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO PRODUTO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+       IMP-001.
+                OPEN EXTEND IMPCEP
+                IF ST-IMP NOT = "00"
+                   OPEN OUTPUT IMPCEP
+                   CLOSE IMPCEP
+                   OPEN EXTEND IMPCEP.
+                MOVE FUNCTION CURRENT-DATE TO W-DATAHORA
+                MOVE SPACES TO LINIMPCEP
+                STRING W-DATAHORA(1:8)       DELIMITED BY SIZE
+                       "-"                    DELIMITED BY SIZE
+                       W-DATAHORA(9:6)        DELIMITED BY SIZE
+                       " CEP="                DELIMITED BY SIZE
+                       CEP                    DELIMITED BY SIZE
+                       " LOGRADOURO="         DELIMITED BY SIZE
+                       FUNCTION TRIM(LOGRAD)  DELIMITED BY SIZE
+                       " BAIRRO="             DELIMITED BY SIZE
+                       FUNCTION TRIM(BAIRRO)  DELIMITED BY SIZE
+                       " CIDADE="             DELIMITED BY SIZE
+                       FUNCTION TRIM(CIDADE)  DELIMITED BY SIZE
+                       " UF="                 DELIMITED BY SIZE
+                       UF                     DELIMITED BY SIZE
+                       INTO LINIMPCEP
+                WRITE LINIMPCEP
+                IF ST-IMP NOT = "00"
+                   CALL "LOGERRO" USING "SGP001  "
+                        "IMP-001             " ST-IMP
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO IMPCEP" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE IMPCEP
+                   GO TO IMP-001-FIM.
+                CLOSE IMPCEP
+                MOVE "*** REGISTRO IMPRESSO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       IMP-001-FIM.
+                EXIT.
       *
       **********************
       * ROTINA DE FIM      *
