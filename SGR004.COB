@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGR004.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * RELATORIO DE LOGRADOUROS COM MAIS  *
+      * DE UM CEP CADASTRADO (CHAVE        *
+      * ALTERNATIVA LOGRAD)                *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCEP.COB.
+           SELECT RELDUP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCEP.COB.
+       FD  RELDUP
+               LABEL RECORD IS STANDARD.
+       01 LINRELDUP           PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 W-FIM        PIC X(01) VALUE "N".
+       77 W-PRIMEIRO   PIC X(01) VALUE "S".
+       77 W-LOGRAD-ANT PIC X(40) VALUE SPACES.
+       77 W-QTDE-GRP   PIC 9(03) VALUE ZEROS.
+       77 W-TOT-GRUPOS PIC 9(05) VALUE ZEROS.
+       77 W-TOT-REGS   PIC 9(06) VALUE ZEROS.
+       77 W-BUF-IDX    PIC 9(03) VALUE ZEROS.
+       01 W-BUFFER.
+           03 W-BUF-ITEM OCCURS 100 TIMES
+                         INDEXED BY W-BUF-IX.
+               05 WB-CEP       PIC 9(08).
+               05 WB-BAIRRO    PIC X(20).
+               05 WB-CIDADE    PIC X(12).
+               05 WB-UF        PIC X(02).
+       01 LIN-CAB1.
+           03 FILLER          PIC X(80) VALUE
+              "RELATORIO DE LOGRADOUROS DUPLICADOS (MAIS DE UM CEP)".
+       01 LIN-CAB2.
+           03 FILLER          PIC X(80) VALUE
+              "LOGRADOURO                          CEP       BAIRRO".
+       01 LIN-DET.
+           03 FILLER          PIC X(01)  VALUE SPACES.
+           03 LD-LOGRAD       PIC X(40).
+           03 FILLER          PIC X(01)  VALUE SPACES.
+           03 LD-CEP          PIC 99999.999.
+           03 FILLER          PIC X(02)  VALUE SPACES.
+           03 LD-BAIRRO       PIC X(20).
+           03 FILLER          PIC X(01)  VALUE SPACES.
+           03 LD-CIDADE       PIC X(12).
+           03 FILLER          PIC X(01)  VALUE SPACES.
+           03 LD-UF           PIC X(02).
+       01 LIN-GRP.
+           03 FILLER          PIC X(08)  VALUE "   GRUPO".
+           03 FILLER          PIC X(01)  VALUE SPACES.
+           03 LG-LOGRAD       PIC X(40).
+           03 FILLER          PIC X(02)  VALUE SPACES.
+           03 FILLER          PIC X(15)  VALUE "OCORRENCIAS....".
+           03 LG-QTDE         PIC ZZ9.
+       01 LIN-TOTAL.
+           03 FILLER          PIC X(27)  VALUE
+              "TOTAL DE GRUPOS DUPLICADOS:".
+           03 LT-GRUPOS       PIC ZZZZ9.
+       01 LIN-TRUNC.
+           03 FILLER          PIC X(07)  VALUE SPACES.
+           03 LX-QTDE         PIC ZZ9.
+           03 FILLER          PIC X(43)  VALUE
+              " OCORRENCIA(S) ADICIONAL(IS) NAO EXIBIDA(S)".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO CADCEP " ST-ERRO
+               STOP RUN.
+           OPEN OUTPUT RELDUP
+           WRITE LINRELDUP FROM LIN-CAB1
+           WRITE LINRELDUP FROM LIN-CAB2
+           MOVE SPACES TO LOGRAD
+           START CADCEP KEY IS NOT LESS THAN LOGRAD
+               INVALID KEY MOVE "S" TO W-FIM.
+       PROC-PRINCIPAL.
+           PERFORM VARRE-CEPS THRU VARRE-CEPS-FIM
+               UNTIL W-FIM = "S"
+           IF W-QTDE-GRP > 1
+               PERFORM IMPRIME-GRUPO THRU IMPRIME-GRUPO-FIM.
+           MOVE W-TOT-GRUPOS TO LT-GRUPOS
+           WRITE LINRELDUP FROM LIN-TOTAL
+           CLOSE CADCEP RELDUP
+           DISPLAY "SGR004 - GRUPOS DUPLICADOS: " W-TOT-GRUPOS
+           GOBACK.
+      *
+       VARRE-CEPS.
+           READ CADCEP NEXT RECORD
+               AT END
+                   MOVE "S" TO W-FIM
+               NOT AT END
+                   PERFORM TRATA-CEP THRU TRATA-CEP-FIM.
+       VARRE-CEPS-FIM.
+           EXIT.
+      *
+       TRATA-CEP.
+           IF SITUACAO = "D"
+               GO TO TRATA-CEP-FIM.
+           ADD 1 TO W-TOT-REGS
+           IF W-PRIMEIRO = "S"
+               MOVE "N"      TO W-PRIMEIRO
+               MOVE LOGRAD   TO W-LOGRAD-ANT
+           ELSE
+               IF LOGRAD NOT = W-LOGRAD-ANT
+                   IF W-QTDE-GRP > 1
+                       PERFORM IMPRIME-GRUPO THRU IMPRIME-GRUPO-FIM
+                   END-IF
+                   MOVE LOGRAD TO W-LOGRAD-ANT
+                   MOVE ZEROS  TO W-QTDE-GRP W-BUF-IDX
+               END-IF
+           END-IF
+           IF W-BUF-IDX < 100
+               ADD 1 TO W-BUF-IDX
+               MOVE CEP     TO WB-CEP(W-BUF-IDX)
+               MOVE BAIRRO  TO WB-BAIRRO(W-BUF-IDX)
+               MOVE CIDADE  TO WB-CIDADE(W-BUF-IDX)
+               MOVE UF      TO WB-UF(W-BUF-IDX)
+           END-IF
+           ADD 1 TO W-QTDE-GRP.
+       TRATA-CEP-FIM.
+           EXIT.
+      *
+       IMPRIME-GRUPO.
+           ADD 1 TO W-TOT-GRUPOS
+           MOVE W-LOGRAD-ANT TO LG-LOGRAD
+           MOVE W-QTDE-GRP   TO LG-QTDE
+           WRITE LINRELDUP FROM LIN-GRP
+           PERFORM VARYING W-BUF-IX FROM 1 BY 1
+                     UNTIL W-BUF-IX > W-BUF-IDX
+               MOVE W-LOGRAD-ANT          TO LD-LOGRAD
+               MOVE WB-CEP(W-BUF-IX)      TO LD-CEP
+               MOVE WB-BAIRRO(W-BUF-IX)   TO LD-BAIRRO
+               MOVE WB-CIDADE(W-BUF-IX)   TO LD-CIDADE
+               MOVE WB-UF(W-BUF-IX)       TO LD-UF
+               WRITE LINRELDUP FROM LIN-DET
+           END-PERFORM.
+           IF W-QTDE-GRP > 100
+               COMPUTE LX-QTDE = W-QTDE-GRP - 100
+               WRITE LINRELDUP FROM LIN-TRUNC
+           END-IF.
+       IMPRIME-GRUPO-FIM.
+           EXIT.
