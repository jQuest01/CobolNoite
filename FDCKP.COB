@@ -0,0 +1,9 @@
+       FD CADCKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCKP.DAT".
+       01 REGCKP.
+                03 CKP-JOB         PIC X(08).
+                03 CKP-ULT-CEP     PIC 9(08).
+                03 CKP-QTDE        PIC 9(08).
+                03 CKP-DATA        PIC 9(08).
+                03 CKP-HORA        PIC 9(08).
