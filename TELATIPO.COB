@@ -0,0 +1,29 @@
+
+       01  TELATIPO.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "+----------------------------------------+".
+           05  LINE 02  COLUMN 01
+               VALUE  "|        CADASTRO DE TIPO DE PRODUTO       |".
+           05  LINE 03  COLUMN 01
+               VALUE  "+----------------------------------------+".
+           05  LINE 05  COLUMN 01
+               VALUE  "  TIPO PRODUTO:".
+           05  LINE 06  COLUMN 01
+               VALUE  "  DESCRICAO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "+----------------------------------------+".
+           05  LINE 12  COLUMN 01
+               VALUE  "  MENSAGEM:".
+           05  TTIPOPRD
+               LINE 05  COLUMN 17  PIC 9(01)
+               USING  CT-TIPOPRD
+               HIGHLIGHT.
+           05  TDESCPRD
+               LINE 06  COLUMN 14  PIC X(15)
+               USING  CT-DESCPRD
+               HIGHLIGHT.
+           05  TMENS
+               LINE 12  COLUMN 13  PIC X(50)
+               USING  MENS
+               HIGHLIGHT.
