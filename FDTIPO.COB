@@ -0,0 +1,6 @@
+       FD CADTIPO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADTIPO.DAT".
+       01 REGTIPO.
+                03 CT-TIPOPRD      PIC 9(01).
+                03 CT-DESCPRD      PIC X(15).
