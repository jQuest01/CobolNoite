@@ -0,0 +1,15 @@
+       FD CADCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCLI.DAT".
+       01 REGCLI.
+                03 CLI-CODIGO      PIC 9(05).
+                03 CLI-NOME        PIC X(30).
+                03 CLI-DOCUMENTO   PIC X(14).
+                03 CLI-CEP         PIC 9(08).
+                03 CLI-LOGRAD      PIC X(40).
+                03 CLI-BAIRRO      PIC X(20).
+                03 CLI-CIDADE      PIC X(12).
+                03 CLI-UF          PIC X(02).
+                03 CLI-DSCUF       PIC X(20).
+                03 CLI-SITUACAO    PIC X(01).
+                03 CLI-DESCSITU    PIC X(10).
