@@ -0,0 +1,5 @@
+       SELECT CADUNID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CU-UNID
+                    FILE STATUS  IS ST-UNID.
