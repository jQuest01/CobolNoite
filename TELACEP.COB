@@ -65,3 +65,12 @@
                LINE 09  COLUMN 12  PIC X(20)
                USING  DSCUF
                HIGHLIGHT.
+           05  LINE 11  COLUMN 01 VALUE "  SITUACAO:".
+           05  TSITUAT
+               LINE 11  COLUMN 13  PIC X(01)
+               USING  SITUACAO
+               HIGHLIGHT.
+           05  TDSCSITCEP
+               LINE 11  COLUMN 16  PIC X(10)
+               USING  DESCSITU
+               HIGHLIGHT.
