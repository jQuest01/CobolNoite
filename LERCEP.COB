@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LERCEP.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * SUBROTINA DE CONSULTA DE CEP       *
+      * PARA AUTOPREENCHIMENTO DE ENDERECO *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCEP.COB.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCEP.COB.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-CEP        PIC 9(08).
+       01 LK-LOGRAD     PIC X(40).
+       01 LK-BAIRRO     PIC X(20).
+       01 LK-CIDADE     PIC X(12).
+       01 LK-UF         PIC X(02).
+       01 LK-DSCUF      PIC X(20).
+       01 LK-STATUS     PIC X(02).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CEP LK-LOGRAD LK-BAIRRO
+                                LK-CIDADE LK-UF LK-DSCUF LK-STATUS.
+       LERCEP-INICIO.
+           MOVE SPACES TO LK-LOGRAD LK-BAIRRO LK-CIDADE LK-UF LK-DSCUF
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+               MOVE ST-ERRO TO LK-STATUS
+               GOBACK.
+       LERCEP-LER.
+           MOVE LK-CEP TO CEP
+           READ CADCEP
+               INVALID KEY
+                   MOVE "23" TO LK-STATUS
+               NOT INVALID KEY
+                   IF SITUACAO = "D"
+                       MOVE "23" TO LK-STATUS
+                   ELSE
+                       MOVE "00"     TO LK-STATUS
+                       MOVE LOGRAD   TO LK-LOGRAD
+                       MOVE BAIRRO   TO LK-BAIRRO
+                       MOVE CIDADE   TO LK-CIDADE
+                       MOVE UF       TO LK-UF
+                       MOVE DSCUF    TO LK-DSCUF
+                   END-IF.
+       LERCEP-FIM.
+           CLOSE CADCEP
+           GOBACK.
