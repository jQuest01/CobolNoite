@@ -0,0 +1,29 @@
+
+       01  TELAUNID.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "+----------------------------------------+".
+           05  LINE 02  COLUMN 01
+               VALUE  "|          CADASTRO DE UNIDADE            |".
+           05  LINE 03  COLUMN 01
+               VALUE  "+----------------------------------------+".
+           05  LINE 05  COLUMN 01
+               VALUE  "  UNIDADE:".
+           05  LINE 06  COLUMN 01
+               VALUE  "  DESCRICAO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "+----------------------------------------+".
+           05  LINE 12  COLUMN 01
+               VALUE  "  MENSAGEM:".
+           05  TUNID
+               LINE 05  COLUMN 12  PIC X(02)
+               USING  CU-UNID
+               HIGHLIGHT.
+           05  TDESCUNID
+               LINE 06  COLUMN 14  PIC X(12)
+               USING  CU-DESCUNID
+               HIGHLIGHT.
+           05  TMENS
+               LINE 12  COLUMN 13  PIC X(50)
+               USING  MENS
+               HIGHLIGHT.
