@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGL001.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * CARGA EM LOTE DE CEP (EXTRATO       *
+      * EXTERNO DOS CORREIOS) PARA CADCEP   *
+      * COM PONTO DE CONTROLE (CHECKPOINT)  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCEP.COB.
+           COPY SELCKP.COB.
+           SELECT EXTCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-EXT.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCEP.COB.
+           COPY FDCKP.COB.
+       FD  EXTCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPCORR.TXT".
+       01 REGEXT.
+                03 EXT-CEP             PIC 9(08).
+                03 EXT-LOGRAD          PIC X(40).
+                03 EXT-BAIRRO          PIC X(20).
+                03 EXT-CIDADE          PIC X(12).
+                03 EXT-UF              PIC X(02).
+                03 EXT-DSCUF           PIC X(20).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 ST-CKP        PIC X(02) VALUE "00".
+       77 ST-EXT        PIC X(02) VALUE "00".
+       77 W-FIM-EXT     PIC X(01) VALUE "N".
+       77 W-RESTART     PIC X(01) VALUE "N".
+       77 W-PULANDO     PIC X(01) VALUE "N".
+       77 W-QTDE-LIDA   PIC 9(08) VALUE ZEROS.
+       77 W-QTDE-GRAVA  PIC 9(08) VALUE ZEROS.
+       77 W-QTDE-PULA   PIC 9(08) VALUE ZEROS.
+       77 W-QTDE-DUP    PIC 9(08) VALUE ZEROS.
+       77 W-INTERVALO   PIC 9(08) VALUE 1000.
+       77 W-DATAHORA    PIC X(21) VALUE SPACES.
+       01 LINMENS       PIC X(80) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "SGL001 - CARGA EM LOTE DE CEP - INICIO"
+           PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+           PERFORM LE-CHECKPOINT THRU LE-CHECKPOINT-FIM
+           PERFORM CARGA-CEP THRU CARGA-CEP-FIM
+               UNTIL W-FIM-EXT = "S"
+           IF W-RESTART = "S" AND W-PULANDO = "S"
+               DISPLAY "SGL001 - *** ATENCAO: CEP DE RETOMADA "
+                       CKP-ULT-CEP " NAO ENCONTRADO NO EXTRATO ***"
+               DISPLAY "SGL001 - *** CHECKPOINT PODE SER DE OUTRA "
+                       "CARGA - NENHUM REGISTRO FOI GRAVADO ***"
+               DISPLAY "SGL001 - CHECKPOINT ANTERIOR MANTIDO PARA "
+                       "CONFERENCIA - CORRIJA E REEXECUTE"
+           ELSE
+               PERFORM GRAVA-CKPT-FINAL THRU GRAVA-CKPT-FINAL-FIM.
+           PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+           DISPLAY "SGL001 - REGISTROS LIDOS.....: " W-QTDE-LIDA
+           DISPLAY "SGL001 - REGISTROS PULADOS...: " W-QTDE-PULA
+           DISPLAY "SGL001 - REGISTROS DUPLICADOS: " W-QTDE-DUP
+           DISPLAY "SGL001 - REGISTROS GRAVADOS..: " W-QTDE-GRAVA
+           GOBACK.
+      *
+       ABRE-ARQUIVOS.
+           OPEN INPUT EXTCEP
+           IF ST-EXT NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO EXTRATO DE CEP " ST-EXT
+               STOP RUN.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADCEP
+                      CLOSE CADCEP
+                      OPEN I-O CADCEP
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO CADCEP " ST-ERRO
+                      STOP RUN.
+           OPEN I-O CADCKP
+           IF ST-CKP NOT = "00"
+               IF ST-CKP = "30"
+                      OPEN OUTPUT CADCKP
+                      CLOSE CADCKP
+                      OPEN I-O CADCKP
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO CADCKP " ST-CKP
+                      STOP RUN.
+       ABRE-ARQUIVOS-FIM.
+           EXIT.
+      *
+       LE-CHECKPOINT.
+           MOVE "SGL001  " TO CKP-JOB
+           READ CADCKP
+               INVALID KEY
+                   MOVE "N" TO W-RESTART
+               NOT INVALID KEY
+                   IF CKP-ULT-CEP NOT = ZEROS
+                       MOVE "S"         TO W-RESTART
+                       MOVE "S"         TO W-PULANDO
+                       MOVE CKP-QTDE    TO W-QTDE-GRAVA
+                       DISPLAY "SGL001 - RETOMANDO APOS CEP "
+                               CKP-ULT-CEP " (" CKP-QTDE
+                               " REGISTROS JA GRAVADOS )"
+                   ELSE
+                       MOVE "N" TO W-RESTART.
+       LE-CHECKPOINT-FIM.
+           EXIT.
+      *
+       CARGA-CEP.
+           READ EXTCEP
+               AT END
+                   MOVE "S" TO W-FIM-EXT
+               NOT AT END
+                   ADD 1 TO W-QTDE-LIDA
+                   PERFORM TRATA-REGISTRO THRU TRATA-REGISTRO-FIM.
+       CARGA-CEP-FIM.
+           EXIT.
+      *
+       TRATA-REGISTRO.
+           IF W-PULANDO = "S"
+               ADD 1 TO W-QTDE-PULA
+               IF EXT-CEP = CKP-ULT-CEP
+                   MOVE "N" TO W-PULANDO
+               END-IF
+           ELSE
+               MOVE EXT-CEP     TO CEP
+               MOVE EXT-LOGRAD  TO LOGRAD
+               MOVE EXT-BAIRRO  TO BAIRRO
+               MOVE EXT-CIDADE  TO CIDADE
+               MOVE EXT-UF      TO UF
+               MOVE EXT-DSCUF   TO DSCUF
+               MOVE "A"         TO SITUACAO
+               MOVE "ATIVO"     TO DESCSITU
+               WRITE REGCEP
+                   INVALID KEY
+                       ADD 1 TO W-QTDE-DUP
+                       DISPLAY "SGL001 - CEP JA EXISTENTE, IGNORADO: "
+                               EXT-CEP
+                   NOT INVALID KEY
+                       ADD 1 TO W-QTDE-GRAVA
+                       MOVE EXT-CEP TO CKP-ULT-CEP
+                       IF FUNCTION MOD(W-QTDE-GRAVA W-INTERVALO) = 0
+                           PERFORM GRAVA-CHECKPOINT
+                               THRU GRAVA-CHECKPOINT-FIM
+                       END-IF
+               END-WRITE
+           END-IF.
+       TRATA-REGISTRO-FIM.
+           EXIT.
+      *
+       GRAVA-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE TO W-DATAHORA
+           MOVE "SGL001  "         TO CKP-JOB
+           MOVE W-QTDE-GRAVA       TO CKP-QTDE
+           MOVE W-DATAHORA(1:8)    TO CKP-DATA
+           MOVE W-DATAHORA(9:8)    TO CKP-HORA
+           REWRITE REGCKP
+               INVALID KEY
+                   WRITE REGCKP.
+       GRAVA-CHECKPOINT-FIM.
+           EXIT.
+      *
+       GRAVA-CKPT-FINAL.
+           MOVE ZEROS TO CKP-ULT-CEP
+           PERFORM GRAVA-CHECKPOINT THRU GRAVA-CHECKPOINT-FIM.
+       GRAVA-CKPT-FINAL-FIM.
+           EXIT.
+      *
+       FECHA-ARQUIVOS.
+           CLOSE EXTCEP CADCEP CADCKP.
+       FECHA-ARQUIVOS-FIM.
+           EXIT.
