@@ -0,0 +1,7 @@
+       FD CADPARM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPARM.DAT".
+       01 REGPARM.
+                03 PARM-CHAVE       PIC X(08).
+                03 PARM-MARGEM-MIN  PIC 9(03)V99.
+                03 PARM-CONTADOR    PIC 9(05).
