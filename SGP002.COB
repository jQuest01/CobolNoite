@@ -0,0 +1,575 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP002.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE PRODUTO  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOM
+                                            WITH DUPLICATES.
+           COPY SELHIST.COB.
+           COPY SELUNID.COB.
+           COPY SELTIPO.COB.
+           COPY SELPARM.COB.
+           SELECT IMPPRO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-IMP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+                03 CODIGO          PIC 99999.
+                03 DENOM           PIC X(30).
+                03 UNID            PIC X(02).
+                03 DSCUNID         PIC X(12).
+                03 PRECOC          PIC 9(06)V99.
+                03 PRECOV          PIC 9(06)V99.
+                03 TIPOPRD         PIC 9(01).
+                03 DESCPRD         PIC X(15).
+                03 SITUACAO        PIC X(01).
+                03 DESCSITU        PIC X(10).
+           COPY FDHIST.COB.
+           COPY FDUNID.COB.
+           COPY FDTIPO.COB.
+           COPY FDPARM.COB.
+       FD  IMPPRO
+               LABEL RECORD IS STANDARD.
+       01 LINIMPPRO            PIC X(132).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(05) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 ST-HIST      PIC X(02) VALUE "00".
+       77 W-OLDPRECOC  PIC 9(06)V99 VALUE ZEROS.
+       77 W-OLDPRECOV  PIC 9(06)V99 VALUE ZEROS.
+       77 W-DATAHORA   PIC X(21) VALUE SPACES.
+       77 ST-UNID      PIC X(02) VALUE "00".
+       77 ST-TIPO      PIC X(02) VALUE "00".
+       77 ST-PARM      PIC X(02) VALUE "00".
+       77 W-MARGEM-MIN PIC 9(03)V99 VALUE ZEROS.
+       77 W-MARGEM     PIC 9(05)V99 VALUE ZEROS.
+       77 W-MARGEM-NOVA PIC 999,99 VALUE ZEROS.
+       77 ST-IMP       PIC X(02) VALUE "00".
+       77 W-FIM-SCAN   PIC X(01) VALUE "N".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       COPY SGPTELA.COB.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADPRO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADPRO
+                      CLOSE CADPRO
+                      MOVE "*** ARQUIVO CADPRO SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      CALL "LOGERRO" USING "SGP002  "
+                           "INC-OP0             " ST-ERRO
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO PRODTUO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-OP1.
+           OPEN I-O HISTPRECO
+           IF ST-HIST NOT = "00"
+               IF ST-HIST = "30"
+                      OPEN OUTPUT HISTPRECO
+                      CLOSE HISTPRECO
+                      MOVE "*** ARQUIVO HISTPRECO CRIADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP1
+                   ELSE
+                      CALL "LOGERRO" USING "SGP002  "
+                           "INC-OP1             " ST-HIST
+                      MOVE "ERRO NA ABERTURA DO HISTPRECO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-OP2.
+           OPEN INPUT CADUNID
+           IF ST-UNID NOT = "00"
+               CALL "LOGERRO" USING "SGP002  "
+                    "INC-OP2             " ST-UNID
+               MOVE "*** CADASTRO DE UNIDADE INEXISTENTE ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+       INC-OP3.
+           OPEN INPUT CADTIPO
+           IF ST-TIPO NOT = "00"
+               CALL "LOGERRO" USING "SGP002  "
+                    "INC-OP3             " ST-TIPO
+               MOVE "*** CADASTRO DE TIPO INEXISTENTE ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+       INC-OP4.
+           OPEN I-O CADPARM
+           IF ST-PARM NOT = "00"
+               IF ST-PARM = "30"
+                      OPEN OUTPUT CADPARM
+                      CLOSE CADPARM
+                      GO TO INC-OP4
+                   ELSE
+                      CALL "LOGERRO" USING "SGP002  "
+                           "INC-OP4             " ST-PARM
+                      MOVE "ERRO NA ABERTURA DO CADPARM" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+           MOVE "MARGEM  " TO PARM-CHAVE
+           READ CADPARM
+               INVALID KEY
+                   MOVE 10 TO W-MARGEM-MIN
+                   MOVE "MARGEM  " TO PARM-CHAVE
+                   MOVE 10 TO PARM-MARGEM-MIN
+                   WRITE REGPARM
+               NOT INVALID KEY
+                   MOVE PARM-MARGEM-MIN TO W-MARGEM-MIN.
+       INC-001.
+                MOVE ZEROS  TO CODIGO PRECOC PRECOV TIPOPRD 
+                MOVE SPACES TO DENOM UNID DSCUNID DESCPRD
+                               SITUACAO DESCSITU
+                DISPLAY SGPTELA.
+       INC-002.
+                DISPLAY (23, 12)
+                     "F4=GERAR CODIGO AUTOMATICO"
+                ACCEPT TCOD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   CLOSE CADPRO HISTPRECO CADUNID CADTIPO CADPARM
+                   GO TO ROT-FIM.
+                IF W-ACT = 05
+                   PERFORM GERA-CODIGO-AUTO
+                   GO TO LER-PRODUTO01.
+                IF CODIGO  = 0
+                   MOVE "*** PRODUTO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-PRODUTO01.
+                MOVE 0 TO W-SEL
+                READ CADPRO
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      MOVE PRECOC TO W-OLDPRECOC
+                      MOVE PRECOV TO W-OLDPRECOV
+                      DISPLAY SGPTELA
+                      MOVE "*** PRODUTO JA CADASTRAD0 ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      CALL "LOGERRO" USING "SGP002  "
+                           "LER-PRODUTO01       " ST-ERRO
+                      MOVE "ERRO NA LEITURA ARQ. PRODUTO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+		MOVE SPACES TO DENOM
+		DISPLAY SGPTELA
+                ACCEPT TDENOM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF DENOM = SPACES
+                   MOVE "*** INVALIDO ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO INC-003.
+       INC-004.
+		MOVE ZEROS TO UNID
+		MOVE SPACES TO DSCUNID
+		DISPLAY SGPTELA
+                ACCEPT TUNID
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= 02 GO TO INC-003.
+                IF UNID = 0
+                   MOVE "*** INVALIDO ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO INC-004.
+		PERFORM INC-009
+                IF DSCUNID = SPACES
+                   MOVE "*** INVALIDO ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO INC-004.
+       INC-005.
+		MOVE ZEROS TO PRECOC
+		DISPLAY SGPTELA
+                ACCEPT TPRC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= 02 GO TO INC-004.
+                IF PRECOC = 0
+                   MOVE "*** INVALIDO ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO INC-005.
+       INC-006.
+		MOVE ZEROS TO PRECOV
+                ACCEPT TPRV
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF PRECOV = 0
+                   MOVE "*** INVALIDO ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO INC-006.
+		IF PRECOV < PRECOC OR PRECOV = PRECOC
+		   MOVE "VENDA NAO PODE SER IGUAL OU MENOR QUE CUSTO"
+						TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   MOVE ZEROS TO PRECOV PRECOC
+		   GO TO INC-005.
+                COMPUTE W-MARGEM ROUNDED =
+                        ((PRECOV - PRECOC) / PRECOC) * 100
+                IF W-MARGEM < W-MARGEM-MIN
+                   MOVE "MARGEM ABAIXO DO MINIMO CONFIGURADO"
+                                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   MOVE ZEROS TO PRECOV PRECOC
+                   GO TO INC-005.
+       INC-007.
+		MOVE ZEROS TO TIPOPRD
+		MOVE SPACES TO DESCPRD
+		DISPLAY SGPTELA
+                ACCEPT TTPRD
+                ACCEPT W-ACT FROM ESCAPE KEY
+		IF W-ACT = 02 GO TO INC-006.
+                IF TIPOPRD = 0
+                   MOVE "*** INVALIDO ***" TO MENS
+		   GO TO INC-007.
+		PERFORM INC-011
+		IF DESCPRD = SPACES
+                   MOVE "*** INVALIDO ***" TO MENS
+		   GO TO INC-007.
+       INC-008.
+		MOVE SPACES TO SITUACAO DESCSITU
+		DISPLAY SGPTELA
+                ACCEPT TSITUAT
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= 02 GO TO INC-007.
+                IF SITUACAO = SPACES
+                   MOVE "*** INVALIDO ***" TO MENS
+		   GO TO INC-008.
+		PERFORM INC-010
+		IF DESCSITU = SPACES
+                   MOVE "*** INVALIDO ***" TO MENS
+		   GO TO INC-008.
+		DISPLAY SGPTELA.
+      *
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGPRO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      CALL "LOGERRO" USING "SGP002  "
+                           "INC-WR1             " ST-ERRO
+                      MOVE "*** PRODUTO JA EXISTE ***     " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      CALL "LOGERRO" USING "SGP002  "
+                           "INC-WR1             " ST-ERRO
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                "F1=NOVO F2=ALTERAR F3=EXCLUIR F4=IMPRIMIR F5=MARGEM"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                               AND W-ACT NOT = 05 AND W-ACT NOT = 06
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-003.
+                IF W-ACT = 04
+                   GO TO EXC-OPC.
+                IF W-ACT = 05
+                   PERFORM IMP-001 THRU IMP-001-FIM
+                   GO TO ACE-001.
+                IF W-ACT = 06
+                   PERFORM MARGEM-OPC THRU MARGEM-OPC-FIM
+                   GO TO ACE-001.
+      *
+       MARGEM-OPC.
+                MOVE ZEROS TO W-MARGEM-NOVA
+                DISPLAY (23, 12) "NOVA MARGEM MINIMA (999,99): ".
+                ACCEPT (23, 42) W-MARGEM-NOVA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   MOVE "*** MARGEM MINIMA NAO ALTERADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO MARGEM-OPC-FIM.
+                IF W-MARGEM-NOVA = ZEROS
+                   MOVE "*** MARGEM MINIMA NAO ALTERADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO MARGEM-OPC-FIM.
+                MOVE "MARGEM  " TO PARM-CHAVE
+                READ CADPARM
+                MOVE W-MARGEM-NOVA TO PARM-MARGEM-MIN
+                REWRITE REGPARM
+                    INVALID KEY WRITE REGPARM
+                END-REWRITE
+                IF ST-PARM NOT = "00" AND ST-PARM NOT = "02"
+                   CALL "LOGERRO" USING "SGP002  "
+                        "MARGEM-OPC          " ST-PARM
+                   MOVE "ERRO NA GRAVACAO DA MARGEM MINIMA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO MARGEM-OPC-FIM.
+                MOVE W-MARGEM-NOVA TO W-MARGEM-MIN
+                MOVE "*** MARGEM MINIMA ATUALIZADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       MARGEM-OPC-FIM.
+                EXIT.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADPRO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                CALL "LOGERRO" USING "SGP002  "
+                     "EXC-DL1             " ST-ERRO
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGPRO
+                IF ST-ERRO = "00" OR "02"
+                   IF W-OLDPRECOC NOT = PRECOC
+                      OR W-OLDPRECOV NOT = PRECOV
+                      PERFORM ALT-HIST-LOG
+                   END-IF
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                CALL "LOGERRO" USING "SGP002  "
+                     "ALT-RW1             " ST-ERRO
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO PRODUTO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-HIST-LOG.
+                MOVE FUNCTION CURRENT-DATE TO W-DATAHORA
+                MOVE CODIGO              TO HIST-CODIGO
+                MOVE W-DATAHORA(1:8)     TO HIST-DATA
+                MOVE W-DATAHORA(9:8)     TO HIST-HORA
+                MOVE W-OLDPRECOC         TO HIST-PRECOC-ANT
+                MOVE PRECOC              TO HIST-PRECOC-NOVO
+                MOVE W-OLDPRECOV         TO HIST-PRECOV-ANT
+                MOVE PRECOV              TO HIST-PRECOV-NOVO
+                WRITE REGHIST
+                IF ST-HIST NOT = "00" AND ST-HIST NOT = "02"
+                   CALL "LOGERRO" USING "SGP002  "
+                        "ALT-HIST-LOG        " ST-HIST
+                END-IF
+                INITIALIZE ST-HIST.
+       GERA-CODIGO-AUTO.
+                MOVE "CONTADOR" TO PARM-CHAVE
+                READ CADPARM
+                    INVALID KEY PERFORM GERA-CODIGO-INIT.
+                ADD 1 TO PARM-CONTADOR
+                MOVE PARM-CONTADOR TO CODIGO
+                MOVE "CONTADOR" TO PARM-CHAVE
+                REWRITE REGPARM
+                    INVALID KEY WRITE REGPARM
+                END-REWRITE
+                IF ST-PARM NOT = "00" AND ST-PARM NOT = "02"
+                   CALL "LOGERRO" USING "SGP002  "
+                        "GERA-CODIGO-AUTO    " ST-PARM
+                   MOVE "ERRO NA GRAVACAO DO CONTADOR DE CODIGO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                END-IF.
+      *
+      * PRIMEIRA VEZ QUE O CONTADOR E CRIADO: PARTE DO MAIOR
+      * CODIGO JA CADASTRADO EM CADPRO, NAO DE ZERO, PARA NAO
+      * COLIDIR COM CODIGOS ATRIBUIDOS MANUALMENTE ANTES DO
+      * AUTO-GERAR EXISTIR.
+      *
+       GERA-CODIGO-INIT.
+                MOVE ZEROS TO PARM-CONTADOR
+                MOVE ZEROS TO CODIGO
+                MOVE "N" TO W-FIM-SCAN
+                START CADPRO KEY IS NOT LESS THAN CODIGO
+                    INVALID KEY MOVE "S" TO W-FIM-SCAN
+                END-START
+                PERFORM UNTIL W-FIM-SCAN = "S"
+                    READ CADPRO NEXT RECORD
+                        AT END
+                            MOVE "S" TO W-FIM-SCAN
+                        NOT AT END
+                            IF CODIGO > PARM-CONTADOR
+                               MOVE CODIGO TO PARM-CONTADOR
+                            END-IF
+                    END-READ
+                END-PERFORM.
+       INC-009.
+                MOVE SPACES TO DSCUNID
+                MOVE UNID   TO CU-UNID
+                READ CADUNID
+                    INVALID KEY MOVE SPACES TO DSCUNID
+                    NOT INVALID KEY MOVE CU-DESCUNID TO DSCUNID.
+       INC-010.
+                IF SITUACAO = "A" MOVE "ATIVO" TO DESCSITU.
+                IF SITUACAO = "C" MOVE "CANCELADO" TO DESCSITU.
+                IF SITUACAO = "S" MOVE "SUSPENSO" TO DESCSITU.
+                IF SITUACAO = "D" MOVE "DELETADO" TO DESCSITU.
+       INC-011.
+                MOVE SPACES TO DESCPRD
+                MOVE TIPOPRD TO CT-TIPOPRD
+                READ CADTIPO
+                    INVALID KEY MOVE SPACES TO DESCPRD
+                    NOT INVALID KEY MOVE CT-DESCPRD TO DESCPRD.
+       IMP-001.
+                OPEN EXTEND IMPPRO
+                IF ST-IMP NOT = "00"
+                   OPEN OUTPUT IMPPRO
+                   CLOSE IMPPRO
+                   OPEN EXTEND IMPPRO.
+                MOVE FUNCTION CURRENT-DATE TO W-DATAHORA
+                MOVE SPACES TO LINIMPPRO
+                STRING W-DATAHORA(1:8)         DELIMITED BY SIZE
+                       "-"                      DELIMITED BY SIZE
+                       W-DATAHORA(9:6)          DELIMITED BY SIZE
+                       " CODIGO="               DELIMITED BY SIZE
+                       CODIGO                   DELIMITED BY SIZE
+                       " DENOM="                DELIMITED BY SIZE
+                       FUNCTION TRIM(DENOM)     DELIMITED BY SIZE
+                       " UNID="                 DELIMITED BY SIZE
+                       UNID                     DELIMITED BY SIZE
+                       " PRECOC="               DELIMITED BY SIZE
+                       PRECOC                   DELIMITED BY SIZE
+                       " PRECOV="               DELIMITED BY SIZE
+                       PRECOV                   DELIMITED BY SIZE
+                       " TIPOPRD="              DELIMITED BY SIZE
+                       TIPOPRD                  DELIMITED BY SIZE
+                       " SITUACAO="             DELIMITED BY SIZE
+                       SITUACAO                 DELIMITED BY SIZE
+                       INTO LINIMPPRO
+                WRITE LINIMPPRO
+                IF ST-IMP NOT = "00"
+                   CALL "LOGERRO" USING "SGP002  "
+                        "IMP-001             " ST-IMP
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO IMPPRO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE IMPPRO
+                   GO TO IMP-001-FIM.
+                CLOSE IMPPRO
+                MOVE "*** REGISTRO IMPRESSO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       IMP-001-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY SGPTELA
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY SGPTELA.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+		   MOVE SPACES TO MENS
+                   DISPLAY SGPTELA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
