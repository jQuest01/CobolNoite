@@ -0,0 +1,5 @@
+       SELECT CADTIPO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CT-TIPOPRD
+                    FILE STATUS  IS ST-TIPO.
