@@ -0,0 +1,6 @@
+       FD ESTPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ESTPRO.DAT".
+       01 REGEST.
+                03 EST-CODIGO      PIC 9(05).
+                03 EST-QTDE        PIC 9(07).
