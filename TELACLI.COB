@@ -0,0 +1,79 @@
+
+       01  TELACLI.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "+------------------------------------------+".
+           05  LINE 02  COLUMN 01
+               VALUE  "|          CADASTRO DE CLIENTE              |".
+           05  LINE 03  COLUMN 01
+               VALUE  "+------------------------------------------+".
+           05  LINE 05  COLUMN 01
+               VALUE  "  CODIGO:".
+           05  LINE 06  COLUMN 01
+               VALUE  "  NOME:".
+           05  LINE 07  COLUMN 01
+               VALUE  "  DOCUMENTO (CPF/CNPJ):".
+           05  LINE 08  COLUMN 01
+               VALUE  "  CEP:".
+           05  LINE 09  COLUMN 01
+               VALUE  "  LOGRADOURO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "  BAIRRO:".
+           05  LINE 11  COLUMN 01
+               VALUE  "  CIDADE:".
+           05  LINE 12  COLUMN 01
+               VALUE  "  UF:".
+           05  LINE 13  COLUMN 01
+               VALUE  "  SITUACAO:".
+           05  LINE 15  COLUMN 01
+               VALUE  "+------------------------------------------+".
+           05  LINE 17  COLUMN 01
+               VALUE  "  MENSAGEM:".
+           05  TCLICOD
+               LINE 05  COLUMN 12  PIC 99999
+               USING  CLI-CODIGO
+               HIGHLIGHT.
+           05  TCLINOME
+               LINE 06  COLUMN 10  PIC X(30)
+               USING  CLI-NOME
+               HIGHLIGHT.
+           05  TCLIDOC
+               LINE 07  COLUMN 26  PIC X(14)
+               USING  CLI-DOCUMENTO
+               HIGHLIGHT.
+           05  TCLICEP
+               LINE 08  COLUMN 08  PIC 99999999
+               USING  CLI-CEP
+               HIGHLIGHT.
+           05  TCLILOG
+               LINE 09  COLUMN 16  PIC X(40)
+               USING  CLI-LOGRAD
+               HIGHLIGHT.
+           05  TCLIBAIR
+               LINE 10  COLUMN 12  PIC X(20)
+               USING  CLI-BAIRRO
+               HIGHLIGHT.
+           05  TCLICID
+               LINE 11  COLUMN 12  PIC X(12)
+               USING  CLI-CIDADE
+               HIGHLIGHT.
+           05  TCLIUF
+               LINE 12  COLUMN 07  PIC X(02)
+               USING  CLI-UF
+               HIGHLIGHT.
+           05  TCLIUFC
+               LINE 12  COLUMN 10  PIC X(20)
+               USING  CLI-DSCUF
+               HIGHLIGHT.
+           05  TCLISIT
+               LINE 13  COLUMN 13  PIC X(01)
+               USING  CLI-SITUACAO
+               HIGHLIGHT.
+           05  TCLIDSCSIT
+               LINE 13  COLUMN 16  PIC X(10)
+               USING  CLI-DESCSITU
+               HIGHLIGHT.
+           05  TMENS
+               LINE 17  COLUMN 13  PIC X(50)
+               USING  MENS
+               HIGHLIGHT.
