@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP000.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * MENU PRINCIPAL DO SISTEMA DE       *
+      * CADASTROS - CHAMA OS PROGRAMAS DE  *
+      * MANUTENCAO VIA CALL                *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO      PIC 9(01) VALUE ZEROS.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAMENU.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "+----------------------------------------+".
+           05  LINE 02  COLUMN 01
+               VALUE  "|      SISTEMA DE CADASTROS - MENU        |".
+           05  LINE 03  COLUMN 01
+               VALUE  "+----------------------------------------+".
+           05  LINE 05  COLUMN 03
+               VALUE  "1 - MANUTENCAO DE CEP".
+           05  LINE 06  COLUMN 03
+               VALUE  "2 - MANUTENCAO DE PRODUTO".
+           05  LINE 07  COLUMN 03
+               VALUE  "3 - MANUTENCAO DE UNIDADE".
+           05  LINE 08  COLUMN 03
+               VALUE  "4 - MANUTENCAO DE TIPO DE PRODUTO".
+           05  LINE 09  COLUMN 03
+               VALUE  "5 - MANUTENCAO DE CLIENTE".
+           05  LINE 10  COLUMN 03
+               VALUE  "6 - MOVIMENTACAO DE ESTOQUE".
+           05  LINE 11  COLUMN 03
+               VALUE  "0 - SAIR".
+           05  LINE 12  COLUMN 01
+               VALUE  "+----------------------------------------+".
+           05  LINE 14  COLUMN 03
+               VALUE  "OPCAO:".
+           05  TOPCAO
+               LINE 14  COLUMN 10  PIC 9(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       MENU-001.
+                MOVE ZEROS TO W-OPCAO
+                DISPLAY TELAMENU
+                ACCEPT TOPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 OR W-OPCAO = 0
+                   GO TO MENU-FIM.
+                IF W-OPCAO = 1
+                   CALL "SGP001"
+                   GO TO MENU-001.
+                IF W-OPCAO = 2
+                   CALL "SGP002"
+                   GO TO MENU-001.
+                IF W-OPCAO = 3
+                   CALL "SGP003"
+                   GO TO MENU-001.
+                IF W-OPCAO = 4
+                   CALL "SGP004"
+                   GO TO MENU-001.
+                IF W-OPCAO = 5
+                   CALL "SGP005"
+                   GO TO MENU-001.
+                IF W-OPCAO = 6
+                   CALL "SGP006"
+                   GO TO MENU-001.
+                GO TO MENU-001.
+       MENU-FIM.
+                DISPLAY (01, 01) ERASE
+                STOP RUN.
