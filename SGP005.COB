@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP005.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE CLIENTE  *
+      * ENDERECO PREENCHIDO AUTOMATICAMENTE*
+      * A PARTIR DO CEP (VIA LERCEP)       *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCLI.COB.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCLI.COB.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-CLI       PIC X(02) VALUE "00".
+       77 ST-LERCEP    PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *
+      *---------------------------------------------------------
+       SCREEN SECTION.
+       COPY TELACLI.COB.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADCLI
+           IF ST-CLI NOT = "00"
+               IF ST-CLI = "30"
+                      OPEN OUTPUT CADCLI
+                      CLOSE CADCLI
+                      MOVE "*** ARQUIVO CADCLI SENDO CRIADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      CALL "LOGERRO" USING "SGP005  "
+                           "INC-OP0             " ST-CLI
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CLIENTE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-001.
+                MOVE ZEROS  TO CLI-CODIGO CLI-CEP
+                MOVE SPACES TO CLI-NOME CLI-DOCUMENTO CLI-LOGRAD
+                               CLI-BAIRRO CLI-CIDADE CLI-UF CLI-DSCUF
+                MOVE "A"     TO CLI-SITUACAO
+                MOVE "ATIVO" TO CLI-DESCSITU
+                DISPLAY TELACLI.
+       INC-002.
+                ACCEPT TCLICOD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADCLI
+                   GO TO ROT-FIM.
+                IF CLI-CODIGO = 0
+                   MOVE "*** CLIENTE INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-CLIENTE.
+                MOVE 0 TO W-SEL
+                READ CADCLI
+                IF ST-CLI NOT = "23"
+                   IF ST-CLI = "00"
+                      DISPLAY TELACLI
+                      MOVE "*** CLIENTE JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      CALL "LOGERRO" USING "SGP005  "
+                           "LER-CLIENTE         " ST-CLI
+                      MOVE "ERRO NA LEITURA ARQ. CLIENTE"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+                MOVE SPACES TO CLI-NOME
+                DISPLAY TELACLI
+                ACCEPT TCLINOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF CLI-NOME = SPACES
+                   MOVE "*** INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO INC-003.
+       INC-004.
+                MOVE SPACES TO CLI-DOCUMENTO
+                DISPLAY TELACLI
+                ACCEPT TCLIDOC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF CLI-DOCUMENTO = SPACES
+                   MOVE "*** INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO INC-004.
+       INC-005.
+                MOVE ZEROS  TO CLI-CEP
+                MOVE SPACES TO CLI-LOGRAD CLI-BAIRRO CLI-CIDADE
+                               CLI-UF CLI-DSCUF
+                DISPLAY TELACLI
+                ACCEPT TCLICEP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF CLI-CEP = ZEROS
+                   MOVE "*** INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO INC-005.
+                CALL "LERCEP" USING CLI-CEP CLI-LOGRAD CLI-BAIRRO
+                               CLI-CIDADE CLI-UF CLI-DSCUF ST-LERCEP
+                IF ST-LERCEP NOT = "00"
+                   MOVE "*** CEP NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO INC-005.
+                DISPLAY TELACLI.
+       INC-006.
+                MOVE SPACES TO CLI-SITUACAO CLI-DESCSITU
+                DISPLAY TELACLI
+                ACCEPT TCLISIT
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF CLI-SITUACAO = SPACES
+                   MOVE "*** INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO INC-006.
+                PERFORM INC-010
+                IF CLI-DESCSITU = SPACES
+                   MOVE "*** INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO INC-006.
+                DISPLAY TELACLI.
+                IF W-SEL = 1
+                    GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (19, 02) "DADOS OK (S/N) : ".
+                ACCEPT (19, 19) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCLI
+                IF ST-CLI = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-CLI = "22"
+                      MOVE "*** CLIENTE JA EXISTE ***     " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      CALL "LOGERRO" USING "SGP005  "
+                           "INC-WR1             " ST-CLI
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CLIENTE"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (19, 02)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (19, 45) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (19, 02) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY (19, 02) "EXCLUIR   (S/N) : ".
+                ACCEPT (19, 19) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                MOVE "D"        TO CLI-SITUACAO
+                MOVE "DELETADO" TO CLI-DESCSITU
+                REWRITE REGCLI
+                IF ST-CLI = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                CALL "LOGERRO" USING "SGP005  "
+                     "EXC-DL1             " ST-CLI
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (19, 02) "ALTERAR  (S/N) : ".
+                ACCEPT (19, 19) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCLI
+                IF ST-CLI = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                CALL "LOGERRO" USING "SGP005  "
+                     "ALT-RW1             " ST-CLI
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CLIENTE"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       INC-010.
+                IF CLI-SITUACAO = "A" MOVE "ATIVO"     TO CLI-DESCSITU.
+                IF CLI-SITUACAO = "C" MOVE "CANCELADO" TO CLI-DESCSITU.
+                IF CLI-SITUACAO = "S" MOVE "SUSPENSO"  TO CLI-DESCSITU.
+                IF CLI-SITUACAO = "D" MOVE "DELETADO"  TO CLI-DESCSITU.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (17, 13) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (17, 13) MENS.
+       ROT-MENS-FIM.
+                EXIT.
