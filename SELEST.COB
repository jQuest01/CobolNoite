@@ -0,0 +1,5 @@
+       SELECT ESTPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS EST-CODIGO
+                    FILE STATUS  IS ST-EST.
