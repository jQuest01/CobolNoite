@@ -0,0 +1,12 @@
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+                03 CEP             PIC 9(08).
+                03 LOGRAD          PIC X(40).
+                03 BAIRRO          PIC X(20).
+                03 CIDADE          PIC X(12).
+                03 UF              PIC X(02).
+                03 DSCUF           PIC X(20).
+                03 SITUACAO        PIC X(01).
+                03 DESCSITU        PIC X(10).
