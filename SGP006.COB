@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP006.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * MOVIMENTACAO DE ESTOQUE DE PRODUTO *
+      * (ENTRADA/SAIDA) - ATUALIZA ESTPRO  *
+      * E GRAVA HISTORICO EM MOVESTQ       *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELPRO.COB.
+           COPY SELEST.COB.
+           COPY SELMOV.COB.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDPRO.COB.
+           COPY FDEST.COB.
+           COPY FDMOV.COB.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-EST       PIC X(02) VALUE "00".
+       77 ST-MOV       PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-CODIGO     PIC 9(05) VALUE ZEROS.
+       77 W-DENOM      PIC X(30) VALUE SPACES.
+       77 W-QTDE-ATUAL PIC 9(07) VALUE ZEROS.
+       77 W-QTDE-NOVA  PIC 9(07) VALUE ZEROS.
+       77 W-TIPO-MOV   PIC X(01) VALUE SPACES.
+       77 W-QTDE-MOV   PIC 9(07) VALUE ZEROS.
+       77 W-EST-EXISTE PIC X(01) VALUE "N".
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 W-DATAHORA   PIC X(21) VALUE SPACES.
+      *
+      *---------------------------------------------------------
+       SCREEN SECTION.
+       COPY TELAEST.COB.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADPRO
+           IF ST-ERRO NOT = "00"
+               CALL "LOGERRO" USING "SGP006  "
+                    "INC-OP0             " ST-ERRO
+               MOVE "*** CADASTRO DE PRODUTO INEXISTENTE ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+       INC-OP1.
+           OPEN I-O ESTPRO
+           IF ST-EST NOT = "00"
+               IF ST-EST = "30"
+                      OPEN OUTPUT ESTPRO
+                      CLOSE ESTPRO
+                      GO TO INC-OP1
+                   ELSE
+                      CALL "LOGERRO" USING "SGP006  "
+                           "INC-OP1             " ST-EST
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO ESTPRO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-OP2.
+           OPEN I-O MOVESTQ
+           IF ST-MOV NOT = "00"
+               IF ST-MOV = "30"
+                      OPEN OUTPUT MOVESTQ
+                      CLOSE MOVESTQ
+                      GO TO INC-OP2
+                   ELSE
+                      CALL "LOGERRO" USING "SGP006  "
+                           "INC-OP2             " ST-MOV
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO MOVESTQ" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-001.
+                MOVE ZEROS  TO W-CODIGO W-QTDE-ATUAL W-QTDE-MOV
+                MOVE SPACES TO W-DENOM W-TIPO-MOV
+                DISPLAY TELAEST.
+       INC-002.
+                ACCEPT TESTCOD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADPRO ESTPRO MOVESTQ
+                   GO TO ROT-FIM.
+                IF W-CODIGO = 0
+                   MOVE "*** CODIGO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO INC-002.
+                MOVE W-CODIGO TO CODIGO
+                READ CADPRO
+                    INVALID KEY
+                        MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS2
+                        GO TO INC-002
+                    NOT INVALID KEY
+                        MOVE DENOM TO W-DENOM.
+                IF SITUACAO NOT = "A"
+                   MOVE "*** PRODUTO CANCELADO/EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO INC-002.
+                MOVE W-CODIGO TO EST-CODIGO
+                READ ESTPRO
+                    INVALID KEY
+                        MOVE "N"    TO W-EST-EXISTE
+                        MOVE ZEROS  TO W-QTDE-ATUAL
+                    NOT INVALID KEY
+                        MOVE "S"       TO W-EST-EXISTE
+                        MOVE EST-QTDE  TO W-QTDE-ATUAL.
+                DISPLAY TELAEST.
+       INC-003.
+                MOVE SPACES TO W-TIPO-MOV
+                ACCEPT TESTTIPO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF W-TIPO-MOV NOT = "E" AND W-TIPO-MOV NOT = "S"
+                   MOVE "*** INFORME E=ENTRADA OU S=SAIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO INC-003.
+       INC-004.
+                MOVE ZEROS TO W-QTDE-MOV
+                ACCEPT TESTQTDE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-QTDE-MOV = 0
+                   MOVE "*** QUANTIDADE INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO INC-004.
+                IF W-TIPO-MOV = "S" AND W-QTDE-MOV > W-QTDE-ATUAL
+                   MOVE "*** ESTOQUE INSUFICIENTE ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO INC-004.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (16, 02) "CONFIRMA MOVIMENTO (S/N) : ".
+                ACCEPT (16, 29) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* MOVIMENTO CANCELADO PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                IF W-TIPO-MOV = "E"
+                   COMPUTE W-QTDE-NOVA = W-QTDE-ATUAL + W-QTDE-MOV
+                ELSE
+                   COMPUTE W-QTDE-NOVA = W-QTDE-ATUAL - W-QTDE-MOV.
+                MOVE W-CODIGO    TO EST-CODIGO
+                MOVE W-QTDE-NOVA TO EST-QTDE
+                IF W-EST-EXISTE = "S"
+                   REWRITE REGEST
+                ELSE
+                   WRITE REGEST.
+                IF ST-EST NOT = "00" AND ST-EST NOT = "02"
+                   CALL "LOGERRO" USING "SGP006  "
+                        "INC-WR1             " ST-EST
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO ESTPRO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                MOVE FUNCTION CURRENT-DATE TO W-DATAHORA
+                MOVE W-CODIGO          TO MOV-CODIGO
+                MOVE W-DATAHORA(1:8)   TO MOV-DATA
+                MOVE W-DATAHORA(9:8)   TO MOV-HORA
+                MOVE W-TIPO-MOV        TO MOV-TIPO
+                MOVE W-QTDE-MOV        TO MOV-QTDE
+                MOVE W-QTDE-ATUAL      TO MOV-QTDE-ANT
+                MOVE W-QTDE-NOVA       TO MOV-QTDE-NOVA
+                WRITE REGMOV
+                IF ST-MOV NOT = "00" AND ST-MOV NOT = "02"
+                   CALL "LOGERRO" USING "SGP006  "
+                        "INC-WR1             " ST-MOV
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO MOVESTQ" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                MOVE "*** MOVIMENTO REGISTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (14, 13) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (14, 13) MENS.
+       ROT-MENS-FIM.
+                EXIT.
