@@ -0,0 +1,6 @@
+       FD CADUNID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNID.DAT".
+       01 REGUNID.
+                03 CU-UNID         PIC X(02).
+                03 CU-DESCUNID     PIC X(12).
