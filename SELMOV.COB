@@ -0,0 +1,5 @@
+       SELECT MOVESTQ ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS MOV-CHAVE
+                    FILE STATUS  IS ST-MOV.
