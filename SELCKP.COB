@@ -0,0 +1,5 @@
+       SELECT CADCKP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CKP-JOB
+                    FILE STATUS  IS ST-CKP.
