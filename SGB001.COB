@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB001.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * ATUALIZACAO EM LOTE DE SITUACAO    *
+      * PARA SUSPENSO (S), A PARTIR DE UMA *
+      * LISTA DE CODIGOS DE PRODUTO        *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELPRO.COB.
+           SELECT LISTCOD ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-LST.
+           SELECT LOGSUSP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDPRO.COB.
+       FD  LISTCOD
+               LABEL RECORD IS STANDARD.
+       01 LINCOD              PIC X(05).
+       FD  LOGSUSP
+               LABEL RECORD IS STANDARD.
+       01 LINLOG              PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-LST       PIC X(02) VALUE "00".
+       77 ST-LOG       PIC X(02) VALUE "00".
+       77 W-FIM        PIC X(01) VALUE "N".
+       77 W-CODIGO     PIC 9(05) VALUE ZEROS.
+       77 W-SIT-ANT    PIC X(01) VALUE SPACES.
+       77 W-QTDE-LIDA  PIC 9(06) VALUE ZEROS.
+       77 W-QTDE-SUSP  PIC 9(06) VALUE ZEROS.
+       77 W-QTDE-JASUS PIC 9(06) VALUE ZEROS.
+       77 W-QTDE-NACHA PIC 9(06) VALUE ZEROS.
+       01 LOG-LINHA.
+           03 LOG-CODIGO       PIC ZZZZ9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LOG-SIT-ANT      PIC X(01).
+           03 FILLER           PIC X(05) VALUE " --> ".
+           03 LOG-SIT-NOVA     PIC X(01).
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LOG-MSG          PIC X(40).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O CADPRO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO CADPRO " ST-ERRO
+               STOP RUN.
+           OPEN INPUT LISTCOD
+           IF ST-LST NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DA LISTA DE CODIGOS " ST-LST
+               STOP RUN.
+           OPEN OUTPUT LOGSUSP
+           MOVE "LOG DE SUSPENSAO EM LOTE DE PRODUTOS" TO LINLOG
+           WRITE LINLOG
+           PERFORM PROCESSA-LISTA THRU PROCESSA-LISTA-FIM
+               UNTIL W-FIM = "S"
+           MOVE SPACES TO LINLOG
+           WRITE LINLOG
+           STRING "TOTAL LIDOS....: " W-QTDE-LIDA
+               DELIMITED BY SIZE INTO LINLOG
+           WRITE LINLOG
+           STRING "TOTAL SUSPENSOS: " W-QTDE-SUSP
+               DELIMITED BY SIZE INTO LINLOG
+           WRITE LINLOG
+           STRING "JA SUSPENSOS...: " W-QTDE-JASUS
+               DELIMITED BY SIZE INTO LINLOG
+           WRITE LINLOG
+           STRING "NAO ENCONTRADOS: " W-QTDE-NACHA
+               DELIMITED BY SIZE INTO LINLOG
+           WRITE LINLOG
+           CLOSE CADPRO LISTCOD LOGSUSP
+           DISPLAY "SGB001 - SUSPENSOS: " W-QTDE-SUSP
+                   " JA SUSPENSOS: " W-QTDE-JASUS
+                   " NAO ENCONTRADOS: " W-QTDE-NACHA
+           GOBACK.
+      *
+       PROCESSA-LISTA.
+           READ LISTCOD
+               AT END
+                   MOVE "S" TO W-FIM
+               NOT AT END
+                   ADD 1 TO W-QTDE-LIDA
+                   PERFORM SUSPENDE-PRODUTO THRU SUSPENDE-PRODUTO-FIM.
+       PROCESSA-LISTA-FIM.
+           EXIT.
+      *
+       SUSPENDE-PRODUTO.
+           MOVE LINCOD TO W-CODIGO
+           MOVE W-CODIGO TO CODIGO
+           READ CADPRO
+               INVALID KEY
+                   ADD 1 TO W-QTDE-NACHA
+                   MOVE W-CODIGO    TO LOG-CODIGO
+                   MOVE SPACES      TO LOG-SIT-ANT LOG-SIT-NOVA
+                   MOVE "CODIGO NAO ENCONTRADO" TO LOG-MSG
+                   WRITE LINLOG FROM LOG-LINHA
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE SITUACAO TO W-SIT-ANT
+                   IF SITUACAO = "S"
+                       ADD 1 TO W-QTDE-JASUS
+                       MOVE W-CODIGO    TO LOG-CODIGO
+                       MOVE W-SIT-ANT   TO LOG-SIT-ANT
+                       MOVE "S"         TO LOG-SIT-NOVA
+                       MOVE "JA ESTAVA SUSPENSO" TO LOG-MSG
+                       WRITE LINLOG FROM LOG-LINHA
+                       END-WRITE
+                   ELSE
+                       MOVE "S"        TO SITUACAO
+                       MOVE "SUSPENSO" TO DESCSITU
+                       REWRITE REGPRO
+                       IF ST-ERRO = "00"
+                           ADD 1 TO W-QTDE-SUSP
+                           MOVE W-CODIGO  TO LOG-CODIGO
+                           MOVE W-SIT-ANT TO LOG-SIT-ANT
+                           MOVE "S"       TO LOG-SIT-NOVA
+                           MOVE "SUSPENSO COM SUCESSO" TO LOG-MSG
+                           WRITE LINLOG FROM LOG-LINHA
+                           END-WRITE
+                       ELSE
+                           MOVE W-CODIGO  TO LOG-CODIGO
+                           MOVE W-SIT-ANT TO LOG-SIT-ANT
+                           MOVE SPACES    TO LOG-SIT-NOVA
+                           MOVE "ERRO NA GRAVACAO" TO LOG-MSG
+                           WRITE LINLOG FROM LOG-LINHA
+                           END-WRITE
+                       END-IF
+                   END-IF.
+       SUSPENDE-PRODUTO-FIM.
+           EXIT.
