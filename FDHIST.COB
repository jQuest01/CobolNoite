@@ -0,0 +1,12 @@
+       FD HISTPRECO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "HISTPRECO.DAT".
+       01 REGHIST.
+                03 HIST-CHAVE.
+                   05 HIST-CODIGO    PIC 99999.
+                   05 HIST-DATA      PIC 9(08).
+                   05 HIST-HORA      PIC 9(08).
+                03 HIST-PRECOC-ANT   PIC 9(06)V99.
+                03 HIST-PRECOC-NOVO  PIC 9(06)V99.
+                03 HIST-PRECOV-ANT   PIC 9(06)V99.
+                03 HIST-PRECOV-NOVO  PIC 9(06)V99.
