@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGR003.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * RELATORIO DE PRODUTOS COM DENOM    *
+      * DUPLICADA (CHAVE ALTERNATIVA DENOM)*
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELPRO.COB.
+           SELECT RELDUP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDPRO.COB.
+       FD  RELDUP
+               LABEL RECORD IS STANDARD.
+       01 LINRELDUP           PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 W-FIM        PIC X(01) VALUE "N".
+       77 W-PRIMEIRO   PIC X(01) VALUE "S".
+       77 W-DENOM-ANT  PIC X(30) VALUE SPACES.
+       77 W-QTDE-GRP   PIC 9(03) VALUE ZEROS.
+       77 W-TOT-GRUPOS PIC 9(05) VALUE ZEROS.
+       77 W-TOT-REGS   PIC 9(06) VALUE ZEROS.
+       77 W-BUF-IDX    PIC 9(03) VALUE ZEROS.
+       01 W-BUFFER.
+           03 W-BUF-ITEM OCCURS 100 TIMES
+                         INDEXED BY W-BUF-IX.
+               05 WB-CODIGO    PIC 9(05).
+               05 WB-TIPO      PIC 9(01).
+               05 WB-PRECOV    PIC 9(06)V99.
+       01 LIN-CAB1.
+           03 FILLER          PIC X(80) VALUE
+              "RELATORIO DE PRODUTOS COM NOME DUPLICADO".
+       01 LIN-CAB2.
+           03 FILLER          PIC X(80) VALUE
+              "DENOMINACAO                   CODIGO TIPO  PRECO-VENDA".
+       01 LIN-DET.
+           03 FILLER          PIC X(01)  VALUE SPACES.
+           03 LD-DENOM        PIC X(30).
+           03 FILLER          PIC X(01)  VALUE SPACES.
+           03 LD-CODIGO       PIC ZZZZ9.
+           03 FILLER          PIC X(03)  VALUE SPACES.
+           03 LD-TIPO         PIC 9.
+           03 FILLER          PIC X(03)  VALUE SPACES.
+           03 LD-PRECOV       PIC ZZZ.ZZ9,99.
+       01 LIN-GRP.
+           03 FILLER          PIC X(08)  VALUE "   GRUPO".
+           03 FILLER          PIC X(01)  VALUE SPACES.
+           03 LG-DENOM        PIC X(30).
+           03 FILLER          PIC X(02)  VALUE SPACES.
+           03 FILLER          PIC X(15)  VALUE "OCORRENCIAS....".
+           03 LG-QTDE         PIC ZZ9.
+       01 LIN-TOTAL.
+           03 FILLER          PIC X(27)  VALUE
+              "TOTAL DE GRUPOS DUPLICADOS:".
+           03 LT-GRUPOS       PIC ZZZZ9.
+       01 LIN-TRUNC.
+           03 FILLER          PIC X(07)  VALUE SPACES.
+           03 LX-QTDE         PIC ZZ9.
+           03 FILLER          PIC X(43)  VALUE
+              " OCORRENCIA(S) ADICIONAL(IS) NAO EXIBIDA(S)".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT CADPRO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO CADPRO " ST-ERRO
+               STOP RUN.
+           OPEN OUTPUT RELDUP
+           WRITE LINRELDUP FROM LIN-CAB1
+           WRITE LINRELDUP FROM LIN-CAB2
+           MOVE SPACES TO DENOM
+           START CADPRO KEY IS NOT LESS THAN DENOM
+               INVALID KEY MOVE "S" TO W-FIM.
+       PROC-PRINCIPAL.
+           PERFORM VARRE-PRODUTOS THRU VARRE-PRODUTOS-FIM
+               UNTIL W-FIM = "S"
+           IF W-QTDE-GRP > 1
+               PERFORM IMPRIME-GRUPO THRU IMPRIME-GRUPO-FIM.
+           MOVE W-TOT-GRUPOS TO LT-GRUPOS
+           WRITE LINRELDUP FROM LIN-TOTAL
+           CLOSE CADPRO RELDUP
+           DISPLAY "SGR003 - GRUPOS DUPLICADOS: " W-TOT-GRUPOS
+           GOBACK.
+      *
+       VARRE-PRODUTOS.
+           READ CADPRO NEXT RECORD
+               AT END
+                   MOVE "S" TO W-FIM
+               NOT AT END
+                   PERFORM TRATA-PRODUTO THRU TRATA-PRODUTO-FIM.
+       VARRE-PRODUTOS-FIM.
+           EXIT.
+      *
+       TRATA-PRODUTO.
+           ADD 1 TO W-TOT-REGS
+           IF W-PRIMEIRO = "S"
+               MOVE "N"    TO W-PRIMEIRO
+               MOVE DENOM  TO W-DENOM-ANT
+           ELSE
+               IF DENOM NOT = W-DENOM-ANT
+                   IF W-QTDE-GRP > 1
+                       PERFORM IMPRIME-GRUPO THRU IMPRIME-GRUPO-FIM
+                   END-IF
+                   MOVE DENOM TO W-DENOM-ANT
+                   MOVE ZEROS TO W-QTDE-GRP W-BUF-IDX
+               END-IF
+           END-IF
+           IF W-BUF-IDX < 100
+               ADD 1 TO W-BUF-IDX
+               MOVE CODIGO  TO WB-CODIGO(W-BUF-IDX)
+               MOVE TIPOPRD TO WB-TIPO(W-BUF-IDX)
+               MOVE PRECOV  TO WB-PRECOV(W-BUF-IDX)
+           END-IF
+           ADD 1 TO W-QTDE-GRP.
+       TRATA-PRODUTO-FIM.
+           EXIT.
+      *
+       IMPRIME-GRUPO.
+           ADD 1 TO W-TOT-GRUPOS
+           MOVE W-DENOM-ANT TO LG-DENOM
+           MOVE W-QTDE-GRP  TO LG-QTDE
+           WRITE LINRELDUP FROM LIN-GRP
+           PERFORM VARYING W-BUF-IX FROM 1 BY 1
+                     UNTIL W-BUF-IX > W-BUF-IDX
+               MOVE W-DENOM-ANT     TO LD-DENOM
+               MOVE WB-CODIGO(W-BUF-IX)  TO LD-CODIGO
+               MOVE WB-TIPO(W-BUF-IX)    TO LD-TIPO
+               MOVE WB-PRECOV(W-BUF-IX)  TO LD-PRECOV
+               WRITE LINRELDUP FROM LIN-DET
+           END-PERFORM.
+           IF W-QTDE-GRP > 100
+               COMPUTE LX-QTDE = W-QTDE-GRP - 100
+               WRITE LINRELDUP FROM LIN-TRUNC
+           END-IF.
+       IMPRIME-GRUPO-FIM.
+           EXIT.
