@@ -0,0 +1,47 @@
+
+       01  TELAEST.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "+------------------------------------------+".
+           05  LINE 02  COLUMN 01
+               VALUE  "|      MOVIMENTACAO DE ESTOQUE DE PRODUTO   |".
+           05  LINE 03  COLUMN 01
+               VALUE  "+------------------------------------------+".
+           05  LINE 05  COLUMN 01
+               VALUE  "  CODIGO DO PRODUTO:".
+           05  LINE 06  COLUMN 01
+               VALUE  "  DESCRICAO:".
+           05  LINE 07  COLUMN 01
+               VALUE  "  SALDO ATUAL:".
+           05  LINE 09  COLUMN 01
+               VALUE  "  TIPO (E=ENTRADA S=SAIDA):".
+           05  LINE 10  COLUMN 01
+               VALUE  "  QUANTIDADE:".
+           05  LINE 12  COLUMN 01
+               VALUE  "+------------------------------------------+".
+           05  LINE 14  COLUMN 01
+               VALUE  "  MENSAGEM:".
+           05  TESTCOD
+               LINE 05  COLUMN 22  PIC 99999
+               USING  W-CODIGO
+               HIGHLIGHT.
+           05  TESTDENOM
+               LINE 06  COLUMN 14  PIC X(30)
+               USING  W-DENOM
+               HIGHLIGHT.
+           05  TESTATUAL
+               LINE 07  COLUMN 16  PIC ZZZZZZ9
+               USING  W-QTDE-ATUAL
+               HIGHLIGHT.
+           05  TESTTIPO
+               LINE 09  COLUMN 29  PIC X(01)
+               USING  W-TIPO-MOV
+               HIGHLIGHT.
+           05  TESTQTDE
+               LINE 10  COLUMN 15  PIC 9999999
+               USING  W-QTDE-MOV
+               HIGHLIGHT.
+           05  TMENS
+               LINE 14  COLUMN 13  PIC X(50)
+               USING  MENS
+               HIGHLIGHT.
