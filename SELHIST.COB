@@ -0,0 +1,5 @@
+       SELECT HISTPRECO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS HIST-CHAVE
+                    FILE STATUS  IS ST-HIST.
