@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGERRO.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * SUBROTINA CENTRALIZADA DE REGISTRO *
+      * DE ERROS DE ARQUIVO (FILE STATUS)  *
+      * CHAMADA POR SGP001 E SGP002        *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGERRO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-LOGERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOGERRO
+               LABEL RECORD IS STANDARD.
+       01 LINLOGERRO           PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-LOGERRO    PIC X(02) VALUE "00".
+       77 W-DATAHORA    PIC X(21) VALUE SPACES.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-PROGRAMA    PIC X(08).
+       01 LK-PARAGRAFO   PIC X(20).
+       01 LK-STATUS      PIC X(02).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-PARAGRAFO LK-STATUS.
+       LOGERRO-INICIO.
+           OPEN EXTEND LOGERRO
+           IF ST-LOGERRO NOT = "00"
+               OPEN OUTPUT LOGERRO
+               CLOSE LOGERRO
+               OPEN EXTEND LOGERRO
+           END-IF.
+       LOGERRO-GRAVA.
+           MOVE FUNCTION CURRENT-DATE TO W-DATAHORA
+           MOVE SPACES TO LINLOGERRO
+           STRING W-DATAHORA(1:8) "-" W-DATAHORA(9:6) " "
+                  LK-PROGRAMA   " "
+                  LK-PARAGRAFO  " "
+                  "STATUS=" LK-STATUS
+                  DELIMITED BY SIZE INTO LINLOGERRO
+           WRITE LINLOGERRO.
+       LOGERRO-FIM.
+           CLOSE LOGERRO
+           GOBACK.
