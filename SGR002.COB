@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGR002.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * RELATORIO DE CEP POR UF E CIDADE   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCEP.COB.
+           SELECT SORTCEP ASSIGN TO DISK.
+           SELECT RELCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCEP.COB.
+       SD  SORTCEP.
+       01 REGSORTCEP.
+                03 SRT-CEP         PIC 9(08).
+                03 SRT-LOGRAD      PIC X(40).
+                03 SRT-BAIRRO      PIC X(20).
+                03 SRT-CIDADE      PIC X(12).
+                03 SRT-UF          PIC X(02).
+                03 SRT-DSCUF       PIC X(20).
+                03 SRT-SITUACAO    PIC X(01).
+       FD  RELCEP
+               LABEL RECORD IS STANDARD.
+       01 LINRELCEP           PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 W-UF-ANT     PIC X(20) VALUE SPACES.
+       77 W-CID-ANT    PIC X(12) VALUE SPACES.
+       77 W-PRIMEIRO   PIC X(01) VALUE "S".
+       77 W-TOT-CIDADE PIC 9(05) VALUE ZEROS.
+       77 W-TOT-UF     PIC 9(06) VALUE ZEROS.
+       77 W-TOT-GERAL  PIC 9(07) VALUE ZEROS.
+       01 W-LINHDR             PIC X(80) VALUE
+           "*** RELATORIO DE CEP POR ESTADO E CIDADE ***".
+       01 W-LINUF               PIC X(80).
+       01 W-LINCID               PIC X(80).
+       01 W-LINDET.
+           03 FILLER          PIC X(04) VALUE SPACES.
+           03 WL-CEP          PIC 99999999.
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 WL-LOGRAD       PIC X(40).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 WL-BAIRRO       PIC X(20).
+       01 W-LINTOTCID           PIC X(80).
+       01 W-LINTOTUF            PIC X(80).
+       01 W-LINTOTGER           PIC X(80).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN OUTPUT RELCEP
+           WRITE LINRELCEP FROM W-LINHDR
+           SORT SORTCEP ON ASCENDING KEY SRT-DSCUF SRT-CIDADE SRT-CEP
+                USING CADCEP
+                OUTPUT PROCEDURE IS REL-IMPRIME THRU REL-IMPRIME-FIM
+           IF W-PRIMEIRO = "S"
+               MOVE "*** ARQUIVO CADCEP VAZIO OU INEXISTENTE ***"
+                                                     TO W-LINHDR
+               WRITE LINRELCEP FROM W-LINHDR
+           ELSE
+               PERFORM REL-QUEBRA-CIDADE
+               PERFORM REL-QUEBRA-UF.
+           STRING "TOTAL GERAL DE CEP CADASTRADOS : " DELIMITED BY SIZE
+                  W-TOT-GERAL DELIMITED BY SIZE
+                  INTO W-LINTOTGER
+           WRITE LINRELCEP FROM W-LINTOTGER
+           CLOSE RELCEP
+           GOBACK.
+      *
+      *****************************************
+      * PROCEDIMENTO DE SAIDA DO SORT          *
+      * FAZ A QUEBRA DE CONTROLE POR UF/CIDADE *
+      *****************************************
+       REL-IMPRIME.
+           RETURN SORTCEP AT END GO TO REL-IMPRIME-FIM.
+           IF SRT-SITUACAO = "D"
+               GO TO REL-IMPRIME.
+           IF W-PRIMEIRO = "S"
+               MOVE "N" TO W-PRIMEIRO
+               MOVE SRT-DSCUF  TO W-UF-ANT
+               MOVE SRT-CIDADE TO W-CID-ANT
+               STRING "ESTADO: " DELIMITED BY SIZE
+                      SRT-DSCUF DELIMITED BY SIZE
+                      INTO W-LINUF
+               WRITE LINRELCEP FROM W-LINUF
+               STRING "  CIDADE: " DELIMITED BY SIZE
+                      SRT-CIDADE DELIMITED BY SIZE
+                      INTO W-LINCID
+               WRITE LINRELCEP FROM W-LINCID
+           ELSE
+               IF SRT-DSCUF NOT = W-UF-ANT
+                   PERFORM REL-QUEBRA-CIDADE
+                   PERFORM REL-QUEBRA-UF
+                   MOVE SRT-DSCUF  TO W-UF-ANT
+                   MOVE SRT-CIDADE TO W-CID-ANT
+                   STRING "ESTADO: " DELIMITED BY SIZE
+                          SRT-DSCUF DELIMITED BY SIZE
+                          INTO W-LINUF
+                   WRITE LINRELCEP FROM W-LINUF
+                   STRING "  CIDADE: " DELIMITED BY SIZE
+                          SRT-CIDADE DELIMITED BY SIZE
+                          INTO W-LINCID
+                   WRITE LINRELCEP FROM W-LINCID
+               ELSE
+                   IF SRT-CIDADE NOT = W-CID-ANT
+                       PERFORM REL-QUEBRA-CIDADE
+                       MOVE SRT-CIDADE TO W-CID-ANT
+                       STRING "  CIDADE: " DELIMITED BY SIZE
+                              SRT-CIDADE DELIMITED BY SIZE
+                              INTO W-LINCID
+                       WRITE LINRELCEP FROM W-LINCID.
+           MOVE SRT-CEP    TO WL-CEP
+           MOVE SRT-LOGRAD TO WL-LOGRAD
+           MOVE SRT-BAIRRO TO WL-BAIRRO
+           WRITE LINRELCEP FROM W-LINDET
+           ADD 1 TO W-TOT-CIDADE
+           ADD 1 TO W-TOT-UF
+           ADD 1 TO W-TOT-GERAL
+           GO TO REL-IMPRIME.
+       REL-IMPRIME-FIM.
+           EXIT.
+      *
+       REL-QUEBRA-CIDADE.
+           STRING "    TOTAL DA CIDADE " DELIMITED BY SIZE
+                  W-CID-ANT DELIMITED BY SIZE
+                  " : " DELIMITED BY SIZE
+                  W-TOT-CIDADE DELIMITED BY SIZE
+                  INTO W-LINTOTCID
+           WRITE LINRELCEP FROM W-LINTOTCID
+           MOVE ZEROS TO W-TOT-CIDADE.
+      *
+       REL-QUEBRA-UF.
+           STRING "  TOTAL DO ESTADO " DELIMITED BY SIZE
+                  W-UF-ANT DELIMITED BY SIZE
+                  " : " DELIMITED BY SIZE
+                  W-TOT-UF DELIMITED BY SIZE
+                  INTO W-LINTOTUF
+           WRITE LINRELCEP FROM W-LINTOTUF
+           MOVE ZEROS TO W-TOT-UF.
