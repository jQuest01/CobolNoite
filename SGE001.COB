@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGE001.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * EXPORTACAO EM CSV DO CADASTRO DE   *
+      * PRODUTOS (CADPRO) E DE CEP (CADCEP)*
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELPRO.COB.
+           COPY SELCEP.COB.
+           SELECT EXPPRO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-EXPPRO.
+           SELECT EXPCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-EXPCEP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDPRO.COB.
+           COPY FDCEP.COB.
+       FD  EXPPRO
+               LABEL RECORD IS STANDARD.
+       01 LINEXPPRO           PIC X(132).
+       FD  EXPCEP
+               LABEL RECORD IS STANDARD.
+       01 LINEXPCEP           PIC X(132).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-EXPPRO    PIC X(02) VALUE "00".
+       77 ST-EXPCEP    PIC X(02) VALUE "00".
+       77 W-QTDE-PRO   PIC 9(06) VALUE ZEROS.
+       77 W-QTDE-CEP   PIC 9(06) VALUE ZEROS.
+       77 W-EDCODIGO   PIC ZZZZ9.
+       77 W-EDPRECOC   PIC ZZZZZ9,99.
+       77 W-EDPRECOV   PIC ZZZZZ9,99.
+       77 W-EDTIPO     PIC Z9.
+       77 W-EDCEP      PIC 99999999.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM EXPORTA-PRODUTOS THRU EXPORTA-PRODUTOS-FIM
+           PERFORM EXPORTA-CEPS     THRU EXPORTA-CEPS-FIM
+           DISPLAY "SGE001 - PRODUTOS EXPORTADOS: " W-QTDE-PRO
+           DISPLAY "SGE001 - CEPS EXPORTADOS....: " W-QTDE-CEP
+           GOBACK.
+      *
+       EXPORTA-PRODUTOS.
+           OPEN INPUT CADPRO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO CADPRO " ST-ERRO
+               GO TO EXPORTA-PRODUTOS-FIM.
+           OPEN OUTPUT EXPPRO
+           MOVE "CODIGO,DENOM,UNID,PRECOC,PRECOV,TIPOPRD,SITUACAO"
+               TO LINEXPPRO
+           WRITE LINEXPPRO
+           PERFORM LE-GRAVA-PRODUTO THRU LE-GRAVA-PRODUTO-FIM
+               UNTIL ST-ERRO = "10"
+           CLOSE CADPRO EXPPRO.
+       EXPORTA-PRODUTOS-FIM.
+           EXIT.
+      *
+       LE-GRAVA-PRODUTO.
+           READ CADPRO NEXT RECORD
+               AT END
+                   MOVE "10" TO ST-ERRO
+               NOT AT END
+                   MOVE CODIGO  TO W-EDCODIGO
+                   MOVE PRECOC  TO W-EDPRECOC
+                   MOVE PRECOV  TO W-EDPRECOV
+                   MOVE TIPOPRD TO W-EDTIPO
+                   MOVE SPACES  TO LINEXPPRO
+                   STRING W-EDCODIGO          DELIMITED BY SIZE
+                          ","                  DELIMITED BY SIZE
+                          FUNCTION TRIM(DENOM) DELIMITED BY SIZE
+                          ","                  DELIMITED BY SIZE
+                          UNID                 DELIMITED BY SIZE
+                          ","                  DELIMITED BY SIZE
+                          W-EDPRECOC           DELIMITED BY SIZE
+                          ","                  DELIMITED BY SIZE
+                          W-EDPRECOV           DELIMITED BY SIZE
+                          ","                  DELIMITED BY SIZE
+                          W-EDTIPO             DELIMITED BY SIZE
+                          ","                  DELIMITED BY SIZE
+                          SITUACAO IN REGPRO   DELIMITED BY SIZE
+                          INTO LINEXPPRO
+                   WRITE LINEXPPRO
+                   ADD 1 TO W-QTDE-PRO.
+       LE-GRAVA-PRODUTO-FIM.
+           EXIT.
+      *
+       EXPORTA-CEPS.
+           MOVE "00" TO ST-ERRO
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO CADCEP " ST-ERRO
+               GO TO EXPORTA-CEPS-FIM.
+           OPEN OUTPUT EXPCEP
+           MOVE "CEP,LOGRADOURO,BAIRRO,CIDADE,UF,SITUACAO"
+               TO LINEXPCEP
+           WRITE LINEXPCEP
+           PERFORM LE-GRAVA-CEP THRU LE-GRAVA-CEP-FIM
+               UNTIL ST-ERRO = "10"
+           CLOSE CADCEP EXPCEP.
+       EXPORTA-CEPS-FIM.
+           EXIT.
+      *
+       LE-GRAVA-CEP.
+           READ CADCEP NEXT RECORD
+               AT END
+                   MOVE "10" TO ST-ERRO
+               NOT AT END
+                   MOVE CEP TO W-EDCEP
+                   MOVE SPACES TO LINEXPCEP
+                   STRING W-EDCEP              DELIMITED BY SIZE
+                          ","                   DELIMITED BY SIZE
+                          FUNCTION TRIM(LOGRAD) DELIMITED BY SIZE
+                          ","                   DELIMITED BY SIZE
+                          FUNCTION TRIM(BAIRRO) DELIMITED BY SIZE
+                          ","                   DELIMITED BY SIZE
+                          FUNCTION TRIM(CIDADE) DELIMITED BY SIZE
+                          ","                   DELIMITED BY SIZE
+                          UF                    DELIMITED BY SIZE
+                          ","                   DELIMITED BY SIZE
+                          SITUACAO IN REGCEP    DELIMITED BY SIZE
+                          INTO LINEXPCEP
+                   WRITE LINEXPCEP
+                   ADD 1 TO W-QTDE-CEP.
+       LE-GRAVA-CEP-FIM.
+           EXIT.
